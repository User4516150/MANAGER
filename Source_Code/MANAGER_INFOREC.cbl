@@ -0,0 +1,14 @@
+      * Shared INFORMATIONS record layout - kept in one copybook so
+      * MANAGER and the batch utilities that open INFORMATIONS
+      * directly never drift out of sync on record length.
+      * The key is site-name plus account-label so a site can carry
+      * more than one stored account (different logins, etc.) -
+      * account-label is left SPACES for a site's original/only
+      * account, which is how records written before this field
+      * existed keep reading back unchanged.
+       01 rec.
+         02 rec-key.
+           03 site-name PIC X(40).
+           03 account-label PIC X(20).
+         02 pasw-changed-date PIC 9(8).
+         02 comp-informations PIC 9(5) COMP OCCURS 210.
