@@ -22,6 +22,10 @@
        77 num-add PIC 9(5) VALUE 1.
        77 res-subtraction PIC 9(5) VALUE 1.
 
+       77 ws-cif-len1 PIC 9(5) VALUE 1.
+       77 ws-cif-len2 PIC 9(5) VALUE 1.
+       77 ws-cif-pos2 PIC 9(5) VALUE 1.
+
        77 answer PIC A VALUE SPACE.
 
        LINKAGE SECTION.
@@ -53,24 +57,21 @@
            GO TO GEN-KEY.
 
        L-MOVE.
-           MOVE arr-wheel(ind-arr)
-                          TO wheel-mixed(ind-wheel-mixed).
-
-           ADD 1 TO ind-arr, ind-wheel-mixed.
-
-           IF ind-arr GREATER 85248
-              MOVE 1 TO ind-arr.
-
-           IF ind-wheel-mixed GREATER 85248 AND num-round = '1'
-              MOVE 1 TO ind-wheel-mixed
-              MOVE '2' TO num-round
-              GO TO L-MOVE.
-
-           IF num-round = '2' AND ind-wheel-mixed = num-start
-              MOVE 1 TO ind-wheel-mixed
-              GOBACK.
-
-           GO TO L-MOVE.
+      *    WHEEL-MIXED is ARR-WHEEL rotated left by NUM-START - 1
+      *    places, so it is always exactly two contiguous ranges -
+      *    NUM-START thru end, then 1 thru NUM-START - 1 - copied in
+      *    one shot apiece instead of one element per GO TO.
+           COMPUTE ws-cif-len1 = 85249 - num-start.
+           MOVE ws-arr-wheel(num-start:ws-cif-len1)
+                          TO ws-wheel-mixed(1:ws-cif-len1).
+
+           IF num-start GREATER 1
+              COMPUTE ws-cif-len2 = num-start - 1
+              COMPUTE ws-cif-pos2 = ws-cif-len1 + 1
+              MOVE ws-arr-wheel(1:ws-cif-len2)
+                          TO ws-wheel-mixed(ws-cif-pos2:ws-cif-len2).
+
+           GOBACK.
 
        VERIFY-NUMADD.
            IF num-add GREATER 85248
