@@ -0,0 +1,441 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch CSV import/export for the INFORMATIONS vault.
+      *          Runs the same wheel-cipher math as MANAGER so a CSV
+      *          of site-name/account-label/name/mail/pasw/desc1/desc2/
+      *          category/pasw-changed-date rows can be loaded in bulk,
+      *          or the vault spooled back out to CSV for backup/audit,
+      *          without going through sc-insertion one record at a
+      *          time. A row with no trailing date column (hand-built,
+      *          or from before this column existed) is stamped with
+      *          today's date on import, same as sc-insertion does.
+      *          Imported rows are indexed into EMAILIDX and logged to
+      *          AUDITLOG exactly like an interactive insert, so bulk
+      *          loads don't fall outside the reverse-lookup and audit
+      *          trail MANAGER maintains. Commas are not supported
+      *          inside NAME/EMAIL/PASSWORD/DESCRIPTION/CATEGORY -
+      *          export replaces any it finds with ';' so round-tripped
+      *          files are always safe to reimport; hand-built import
+      *          files must steer clear of commas in those fields too.
+      * Tectonics: GNU-COBOL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANAGERCSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *File WHEEL contains 85248 bytes.
+      *Files are ASSIGN TO DYNAMIC so PROFILE-BUILD-NAMES can point
+      *each one at the chosen profile's own WHEEL/SETTINGS/etc. set,
+      *the same scheme MANAGER.cbl uses.
+           SELECT wheel ASSIGN TO DYNAMIC ws-wheel-file
+                                         FILE STATUS IS fs-wheel.
+           SELECT settings ASSIGN TO DYNAMIC ws-settings-file
+                                         FILE STATUS IS fs-settings.
+           SELECT informations ASSIGN TO DYNAMIC ws-informations-file
+                                         ORGANIZATION INDEXED
+                                         ACCESS DYNAMIC
+                                         RECORD KEY IS rec-key
+                                         FILE STATUS IS fs.
+           SELECT email-index ASSIGN TO DYNAMIC ws-emailidx-file
+                                         ORGANIZATION INDEXED
+                                         ACCESS DYNAMIC
+                                         RECORD KEY IS idx-key
+                                         FILE STATUS IS fs-email.
+           SELECT audit-log ASSIGN TO DYNAMIC ws-auditlog-file
+                                         ORGANIZATION LINE SEQUENTIAL
+                                         FILE STATUS IS fs-audit.
+           SELECT csv-in ASSIGN TO 'IMPORTCSV'
+                                         ORGANIZATION LINE SEQUENTIAL
+                                         FILE STATUS IS fs-csv-in.
+           SELECT csv-out ASSIGN TO 'EXPORTCSV'
+                                         ORGANIZATION LINE SEQUENTIAL
+                                         FILE STATUS IS fs-csv-out.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD wheel.
+       01 rec-wheel PIC X(85248).
+
+       FD settings.
+       01 rec-imp.
+         02 psw PIC 9(5) COMP OCCURS 20.
+
+       FD informations.
+       COPY MANAGER_INFOREC.
+
+       FD email-index.
+       01 idx-rec.
+         02 idx-key.
+           03 idx-mail PIC X(30).
+           03 idx-site PIC X(40).
+           03 idx-account PIC X(20).
+
+       FD audit-log.
+       01 audit-rec PIC X(100).
+
+       FD csv-in.
+       01 csv-in-line PIC X(300).
+
+       FD csv-out.
+       01 csv-out-line PIC X(300).
+
+
+       WORKING-STORAGE SECTION.
+       77 ws-profile-name PIC X(8) VALUE SPACES.
+       77 ws-wheel-file PIC X(40) VALUE 'WHEEL'.
+       77 ws-settings-file PIC X(40) VALUE 'SETTINGS'.
+       77 ws-informations-file PIC X(40) VALUE 'INFORMATIONS'.
+       77 ws-emailidx-file PIC X(40) VALUE 'EMAILIDX'.
+       77 ws-auditlog-file PIC X(40) VALUE 'AUDITLOG'.
+
+       01 ws-wheel-mixed.
+         02 wheel-mixed PIC X OCCURS 85248 VALUE SPACES.
+
+       01 ws-wheel-file-info.
+         02 ws-wheel-file-size PIC 9(18) COMP-X.
+         02 FILLER PIC X(8).
+
+       77 fs PIC X(2).
+       77 fs-wheel PIC X(2).
+       77 fs-settings PIC X(2).
+       77 fs-email PIC X(2).
+       77 fs-audit PIC X(2).
+       77 fs-csv-in PIC X(2).
+       77 fs-csv-out PIC X(2).
+
+       77 ws-audit-action PIC X(10) VALUE SPACES.
+       77 ws-audit-date PIC 9(8) VALUE ZERO.
+       77 ws-audit-time PIC 9(8) VALUE ZERO.
+
+       77 csv-mode PIC X VALUE SPACE.
+
+       77 ind-rec PIC 999 VALUE 1.
+       01 ws-recarr.
+         02 rec-arr PIC X OCCURS 210 VALUE SPACES.
+
+       01 ws-rec.
+         02 ws-name PIC X(20) VALUE SPACES.
+         02 ws-mail PIC X(30) VALUE SPACES.
+         02 ws-pasw PIC X(30) VALUE SPACES.
+         02 desc1 PIC X(60) VALUE SPACES.
+         02 desc2 PIC X(60) VALUE SPACES.
+         02 category PIC X(10) VALUE SPACES.
+
+       77 ind-arr PIC 9(5) VALUE 1.
+       01 ws-arr-wheel.
+         02 arr-wheel PIC X OCCURS 85248 VALUE SPACES.
+
+       77 ws-key PIC X(20) VALUE SPACES.
+
+       77 ind-psw PIC 9(2) VALUE 1.
+       01 ws-arr-psw.
+         02 arr-psw PIC X OCCURS 20.
+       01 verf.
+         02 verf-psw-arr PIC X OCCURS 20.
+
+       77 ws-rowcount PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           DISPLAY 'MANAGERCSV - INFORMATIONS CSV IMPORT/EXPORT'.
+           DISPLAY 'I = IMPORT CSV INTO INFORMATIONS'.
+           DISPLAY 'E = EXPORT INFORMATIONS TO CSV'.
+           DISPLAY 'MODE: ' WITH NO ADVANCING.
+           ACCEPT csv-mode.
+
+           IF csv-mode NOT = 'I' AND NOT = 'i' AND
+              csv-mode NOT = 'E' AND NOT = 'e'
+               DISPLAY 'INVALID MODE.'
+               GO TO END-PROGRAM.
+
+           PERFORM PROFILE-ASK 1 TIMES.
+
+           OPEN INPUT settings.
+           IF fs-settings NOT = '00'
+               DISPLAY 'NO VAULT FOUND - RUN MANAGER FIRST.'
+               GO TO END-PROGRAM.
+
+           READ settings.
+           OPEN INPUT wheel.
+           IF fs-wheel NOT = '00'
+               DISPLAY 'CANNOT OPEN WHEEL - VAULT IS CORRUPT.'
+               GO TO END-PROGRAM.
+
+       READ-WHEEL.
+      *    A short last record gets silently space-padded by a fixed-
+      *    length READ rather than raising AT END, so the true size
+      *    has to be checked against the file on disk before the
+      *    record is trusted - a stat-based check, not a second READ.
+           CALL "CBL_CHECK_FILE_EXIST" USING ws-wheel-file,
+                                             ws-wheel-file-info.
+           IF RETURN-CODE NOT = 0 OR ws-wheel-file-size NOT = 85248
+               CLOSE wheel
+               DISPLAY 'WHEEL FILE WRONG SIZE - VAULT IS CORRUPT.'
+               GO TO END-PROGRAM.
+
+           READ wheel INTO ws-arr-wheel AT END
+               CLOSE wheel
+               DISPLAY 'WHEEL FILE TOO SHORT - VAULT IS CORRUPT.'
+               GO TO END-PROGRAM.
+
+           CLOSE wheel.
+           MOVE 1 TO ind-arr.
+
+       ASK-KEY.
+           DISPLAY 'MASTER KEY: ' WITH NO ADVANCING.
+           ACCEPT ws-key.
+           MOVE ws-key TO ws-arr-psw.
+           PERFORM CIF-GEN 1 TIMES.
+
+       READ-PSW.
+           IF ind-psw GREATER 20
+               MOVE 1 TO ind-psw, ind-arr
+               CLOSE settings
+               GO TO VERIFY-PSW.
+
+           IF psw(ind-psw) LESS THAN 1 OR psw(ind-psw) GREATER THAN
+                                                               85248
+               CLOSE settings
+               DISPLAY 'SETTINGS FILE IS CORRUPT.'
+               GO TO END-PROGRAM.
+
+           MOVE psw(ind-psw) TO ind-arr.
+           MOVE wheel-mixed(ind-arr) TO verf-psw-arr(ind-psw).
+           ADD 1 TO ind-psw.
+
+           GO TO READ-PSW.
+
+       VERIFY-PSW.
+           IF ws-arr-psw NOT = verf
+               DISPLAY 'MASTER KEY WRONG!'
+               GO TO END-PROGRAM.
+
+           IF csv-mode = 'I' OR 'i'
+               GO TO IMPORT-OPEN.
+
+           GO TO EXPORT-OPEN.
+
+      *----------------------------------------------------------------
+      * IMPORT: one CSV row in, one enciphered INFORMATIONS record out.
+      *----------------------------------------------------------------
+       IMPORT-OPEN.
+           OPEN INPUT csv-in.
+           IF fs-csv-in NOT = '00'
+               DISPLAY 'CANNOT OPEN IMPORTCSV.'
+               GO TO END-PROGRAM.
+
+           OPEN I-O informations.
+           IF fs NOT = '00'
+               CLOSE informations
+               OPEN OUTPUT informations
+               CLOSE informations
+               OPEN I-O informations.
+
+           OPEN I-O email-index.
+           IF fs-email NOT = '00'
+               CLOSE email-index
+               OPEN OUTPUT email-index
+               CLOSE email-index
+               OPEN I-O email-index.
+
+           OPEN EXTEND audit-log.
+           IF fs-audit NOT = '00'
+               OPEN OUTPUT audit-log
+               CLOSE audit-log
+               OPEN EXTEND audit-log.
+
+       IMPORT-READ.
+           READ csv-in AT END
+               CLOSE csv-in, informations, email-index, audit-log
+               DISPLAY ws-rowcount, ' RECORD(S) IMPORTED.'
+               GO TO END-PROGRAM.
+
+           PERFORM PARSE-CSV-LINE 1 TIMES.
+           MOVE ws-rec TO ws-recarr.
+           MOVE 1 TO ind-rec.
+      *    A row carried over from an export already has its real
+      *    AGE-tracking date - only a hand-built row lacking that
+      *    column (parsed as ZERO) gets stamped with today's date.
+           IF pasw-changed-date = ZERO
+               ACCEPT pasw-changed-date FROM DATE YYYYMMDD.
+           PERFORM CIPHER-REC 1 TIMES.
+           ADD 1 TO ws-rowcount.
+           GO TO IMPORT-READ.
+
+       PARSE-CSV-LINE.
+           MOVE SPACES TO site-name, account-label, ws-rec.
+           MOVE ZERO TO pasw-changed-date.
+           UNSTRING csv-in-line DELIMITED BY ','
+               INTO site-name account-label ws-name ws-mail ws-pasw
+                    desc1 desc2 category pasw-changed-date.
+           EXIT.
+
+       CIPHER-REC.
+           IF ind-rec GREATER THAN 210
+               WRITE rec INVALID KEY
+                   DISPLAY 'DUPLICATE SITE-NAME/ACCOUNT SKIPPED: '
+                           site-name ' ' account-label
+               NOT INVALID KEY
+                   MOVE ws-mail TO idx-mail
+                   MOVE site-name TO idx-site
+                   MOVE account-label TO idx-account
+                   WRITE idx-rec INVALID KEY CONTINUE
+                   MOVE 'IMPORT' TO ws-audit-action
+                   PERFORM AUDIT-WRITE 1 TIMES
+               END-WRITE
+               MOVE 1 TO ind-rec, ind-arr
+               EXIT.
+
+           IF ind-arr GREATER THAN 85248
+               MOVE 1 TO ind-arr.
+
+           IF rec-arr(ind-rec) = wheel-mixed(ind-arr)
+               MOVE ind-arr TO comp-informations(ind-rec)
+               ADD 1 TO ind-rec
+               GO TO CIPHER-REC.
+
+           ADD 1 TO ind-arr.
+           GO TO CIPHER-REC.
+
+      *----------------------------------------------------------------
+      * EXPORT: one INFORMATIONS record in, one deciphered CSV row out.
+      *----------------------------------------------------------------
+       EXPORT-OPEN.
+           OPEN INPUT informations.
+           IF fs NOT = '00'
+               DISPLAY 'CANNOT OPEN INFORMATIONS.'
+               GO TO END-PROGRAM.
+
+           OPEN OUTPUT csv-out.
+
+       EXPORT-READ.
+           READ informations NEXT AT END
+               CLOSE informations, csv-out
+               DISPLAY ws-rowcount, ' RECORD(S) EXPORTED.'
+               GO TO END-PROGRAM.
+
+           MOVE 1 TO ind-rec.
+           PERFORM DECIPHER-REC 1 TIMES.
+           MOVE ws-recarr TO ws-rec.
+           PERFORM CSV-SANITIZE-FIELDS 1 TIMES.
+           PERFORM BUILD-CSV-LINE 1 TIMES.
+           WRITE csv-out-line.
+           ADD 1 TO ws-rowcount.
+           GO TO EXPORT-READ.
+
+       DECIPHER-REC.
+           IF ind-rec GREATER THAN 210
+               MOVE 1 TO ind-rec
+               EXIT.
+
+           MOVE comp-informations(ind-rec) TO ind-arr.
+           MOVE wheel-mixed(ind-arr) TO rec-arr(ind-rec).
+           ADD 1 TO ind-rec.
+           GO TO DECIPHER-REC.
+
+      * A literal comma inside any of these free-text fields would
+      * shift every column after it on reimport, since PARSE-CSV-LINE's
+      * UNSTRING has no quoted-field support - swap it for a semicolon
+      * so an exported file is always safe to feed straight back in.
+      * site-name/account-label (the record's key) and ws-pasw (the
+      * secret itself) are deliberately left untouched - silently
+      * rewriting either of those would be worse than the comma.
+       CSV-SANITIZE-FIELDS.
+           INSPECT ws-name REPLACING ALL ',' BY ';'.
+           INSPECT ws-mail REPLACING ALL ',' BY ';'.
+           INSPECT desc1 REPLACING ALL ',' BY ';'.
+           INSPECT desc2 REPLACING ALL ',' BY ';'.
+           INSPECT category REPLACING ALL ',' BY ';'.
+           EXIT.
+
+       BUILD-CSV-LINE.
+           MOVE SPACES TO csv-out-line.
+           STRING site-name DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  account-label DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ws-name DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ws-mail DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ws-pasw DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  desc1 DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  desc2 DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  category DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  pasw-changed-date DELIMITED BY SIZE
+               INTO csv-out-line.
+           EXIT.
+
+       AUDIT-WRITE.
+           ACCEPT ws-audit-date FROM DATE YYYYMMDD.
+           ACCEPT ws-audit-time FROM TIME.
+           MOVE SPACES TO audit-rec.
+           STRING ws-audit-date DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  ws-audit-time DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  ws-audit-action DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  site-name DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  account-label DELIMITED BY SIZE
+               INTO audit-rec.
+           WRITE audit-rec.
+           EXIT.
+
+       CIF-GEN.
+           CALL "MANAGERCIF"
+           USING ws-arr-wheel, ws-key, ws-wheel-mixed.
+           EXIT.
+
+      * Reached only via the bounded PERFORM in MAINLINE - kept out of
+      * the mainline paragraph chain so it is prompted for exactly
+      * once, not also by falling into it as the program's implicit
+      * entry point.
+       PROFILE-ASK.
+           DISPLAY 'PROFILE (BLANK = DEFAULT): ' WITH NO ADVANCING.
+           ACCEPT ws-profile-name.
+           PERFORM PROFILE-BUILD-NAMES 1 TIMES.
+           EXIT.
+
+       PROFILE-BUILD-NAMES.
+           IF ws-profile-name = SPACES
+               MOVE 'WHEEL' TO ws-wheel-file
+               MOVE 'SETTINGS' TO ws-settings-file
+               MOVE 'INFORMATIONS' TO ws-informations-file
+               MOVE 'EMAILIDX' TO ws-emailidx-file
+               MOVE 'AUDITLOG' TO ws-auditlog-file
+               EXIT.
+
+           MOVE SPACES TO ws-wheel-file.
+           STRING 'WHEEL-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-wheel-file.
+           MOVE SPACES TO ws-settings-file.
+           STRING 'SETTINGS-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-settings-file.
+           MOVE SPACES TO ws-informations-file.
+           STRING 'INFORMATIONS-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-informations-file.
+           MOVE SPACES TO ws-emailidx-file.
+           STRING 'EMAILIDX-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-emailidx-file.
+           MOVE SPACES TO ws-auditlog-file.
+           STRING 'AUDITLOG-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-auditlog-file.
+           EXIT.
+
+       END-PROGRAM.
+           STOP RUN.
+       END PROGRAM MANAGERCSV.
