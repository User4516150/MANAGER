@@ -1,6 +1,11 @@
       * SCREEN SECTION.
        01 scr BLANK SCREEN BACKGROUND-COLOR 6 FOREGROUND-COLOR 6.
 
+       01 sc-profile-ask BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
+         02 FILLER LINE 15 COL 30 VALUE
+                            ' PROFILE (BLANK = DEFAULT): '.
+         02 FILLER PIC X(08) LINE 15 COL 59 USING ws-profile-name.
+
        01 sc-beginning BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
          02 FILLER LINE 15 COL 38 VALUE 'KEY TO CIPHER: '.
          02 FILLER LINE 15 COL 62 USING ws-key.
@@ -15,7 +20,7 @@
                                                      'ELABORATING! '.
 
        01 version BACKGROUND-COLOR 6 FOREGROUND-COLOR 4 LINE 9 COL 56
-                                                      VALUE ' V 1.0.0 '.
+                                                     VALUE ' V 1.0.0 '.
        01 cornice BACKGROUND-COLOR 4 FOREGROUND-COLOR 4.
          02 lin-high PIC X(23) LINE 10 COL 49.
          02 lin-low PIC X(23) LINE 24 COL 49.
@@ -63,6 +68,58 @@
        01 sc-answer PIC A LINE 30 COL 1
            USING answer BACKGROUND-COLOR 7 FOREGROUND-COLOR 4.
 
+       01 sc-menu-extra5 BACKGROUND-COLOR 6 FOREGROUND-COLOR 4
+                                LINE 25 COL 49 VALUE
+                                ' x TO LIST EXPIRED PASSWORDS '.
+
+       01 sc-menu-extra BACKGROUND-COLOR 6 FOREGROUND-COLOR 4
+                                LINE 26 COL 49 VALUE
+                                ' e TO SEARCH BY EMAIL '.
+
+       01 sc-menu-extra2 BACKGROUND-COLOR 6 FOREGROUND-COLOR 4
+                                LINE 27 COL 49 VALUE
+                                ' p TO PRINT REPORT '.
+
+       01 sc-menu-extra3 BACKGROUND-COLOR 6 FOREGROUND-COLOR 4
+                                LINE 28 COL 49 VALUE
+                                ' k TO REKEY VAULT '.
+
+       01 sc-rekey BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
+         02 FILLER LINE 15 COL 35 VALUE 'NEW KEY TO CIPHER: '.
+         02 FILLER PIC X(20) LINE 15 COL 55 USING ws-new-key.
+
+       01 sc-rekey-done BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
+         02 FILLER LINE 15 COL 37 VALUE ' VAULT REKEYED! '.
+
+       01 sc-menu-extra4 BACKGROUND-COLOR 6 FOREGROUND-COLOR 4
+                                LINE 29 COL 49 VALUE
+                                ' b TO BROWSE BIN '.
+
+       01 sc-menu-extra6 BACKGROUND-COLOR 6 FOREGROUND-COLOR 4
+                                LINE 29 COL 75 VALUE
+                                ' w TO WILDCARD SEARCH '.
+
+       01 sc-bin-rec BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
+         02 FILLER LINE 2 COL 50 VALUE ' RECYCLE BIN '.
+         02 FILLER LINE 11 COL 3 VALUE 'DELETED SITE: '.
+         02 FILLER PIC X(40) LINE 11 COL 18 FROM del-site-name.
+         02 FILLER LINE 12 COL 3 VALUE 'ACCOUNT: '.
+         02 FILLER PIC X(20) LINE 12 COL 12 FROM del-account-label.
+         02 FILLER LINE 13 COL 3 VALUE 'DELETED AT: '.
+         02 FILLER PIC X(16) LINE 13 COL 16 FROM del-timestamp.
+         02 FILLER LINE 23 COL 18 VALUE
+                                 ' RESTORE? y/n OR s TO STOP:'.
+         02 FILLER BACKGROUND-COLOR 7 PIC A LINE 23 COL 47
+                                                     USING answer.
+
+       01 sc-email-research BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
+         02 FILLER LINE 15 COL 24 VALUE ' SEARCH EMAIL: '.
+         02 FILLER PIC X(30) LINE 15 COL 52 USING ws-mail.
+
+       01 sc-report-done BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
+         02 FILLER LINE 15 COL 34 VALUE
+                              ' REPORT WRITTEN TO LISTREPORT '.
+
        01 cornice-dynamic BACKGROUND-COLOR 4.
          02 row-high PIC X(120) LINE ws-line COL ws-column.
          02 row-low PIC X(120) LINE ws-line COL ws-column.
@@ -75,6 +132,9 @@
          02 FILLER LINE 11 COL 2 VALUE ' SITE NAME: '.
          02 FILLER PIC X(40) LINE 11 COL 21 USING site-name.
 
+         02 FILLER LINE 12 COL 2 VALUE ' ACCOUNT: '.
+         02 FILLER PIC X(20) LINE 12 COL 13 USING account-label.
+
          02 FILLER LINE 13 COL 2 VALUE ' NAME: '.
          02 FILLER PIC X(20) LINE 13 COL 16 USING ws-name.
 
@@ -88,12 +148,18 @@
          02 FILLER PIC X(60) LINE 19 COL 26 USING desc1.
          02 FILLER PIC X(60) LINE 21 COL 26 USING desc2.
 
+         02 FILLER LINE 23 COL 2 VALUE ' CATEGORY: '.
+         02 FILLER PIC X(10) LINE 23 COL 20 USING category.
+
        01 sc-modify BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
          02 FILLER LINE 2 COL 55 VALUE ' MODIFY: '.
 
          02 FILLER LINE 11 COL 2 VALUE ' SITE NAME: '.
          02 FILLER PIC X(40) LINE 11 COL 21 USING site-name.
 
+         02 FILLER LINE 12 COL 2 VALUE ' ACCOUNT: '.
+         02 FILLER PIC X(20) LINE 12 COL 13 USING account-label.
+
          02 FILLER LINE 13 COL 2 VALUE ' NAME: '.
          02 FILLER PIC X(20) LINE 13 COL 16 USING ws-name.
 
@@ -107,6 +173,9 @@
          02 FILLER PIC X(60) LINE 19 COL 27 USING desc1.
          02 FILLER PIC X(60) LINE 21 COL 27 USING desc2.
 
+         02 FILLER LINE 23 COL 2 VALUE ' CATEGORY: '.
+         02 FILLER PIC X(10) LINE 23 COL 20 USING category.
+
 
        01 sc-seerec BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
          02 FILLER LINE 2 COL 51 VALUE ' SEE RESEARCH '.
@@ -114,6 +183,9 @@
          02 FILLER LINE 11 COL 3 VALUE 'SITE NAME: '.
          02 FILLER PIC X(40) LINE 11 COL 14 FROM site-name.
 
+         02 FILLER LINE 12 COL 3 VALUE 'ACCOUNT: '.
+         02 FILLER PIC X(20) LINE 12 COL 12 FROM account-label.
+
          02 FILLER LINE 13 COL 3 VALUE 'NAME: '.
          02 FILLER PIC X(20) LINE 13 COL 10 FROM ws-name.
 
@@ -121,20 +193,38 @@
          02 FILLER PIC X(30) LINE 15 COL 11 FROM ws-mail.
 
          02 FILLER LINE 17 COL 3 VALUE 'PASSWORD: '.
-         02 FILLER PIC X(30) LINE 17 COL 13 FROM ws-pasw.
+         02 FILLER PIC X(30) LINE 17 COL 13 FROM ws-pasw-disp.
+         02 FILLER LINE 17 COL 45 VALUE '(v TO REVEAL)'.
 
          02 FILLER LINE 19 COL 3 VALUE 'DESCRIPTION: '.
          02 FILLER PIC X(60) LINE 19 COL 15 FROM desc1.
          02 FILLER PIC X(60) LINE 21 COL 15 FROM desc2.
 
+         02 FILLER LINE 22 COL 3 VALUE 'CATEGORY: '.
+         02 FILLER PIC X(10) LINE 22 COL 14 FROM category.
+
          02 FILLER LINE 23 COL 32 VALUE
                                   ' THIS? y/n OR f TO FINISH:'.
-         02 FILLER BACKGROUND-COLOR 7 PIC A LINE 23 COL 69 USING answer.
+         02 FILLER BACKGROUND-COLOR 7 PIC A LINE 23 COL 69
+                                                     USING answer.
+
 
+       01 sc-list-filter BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
+         02 FILLER LINE 15 COL 22 VALUE
+                        ' CATEGORY FILTER (BLANK = ALL): '.
+         02 FILLER PIC X(10) LINE 15 COL 55 USING ws-list-category.
 
        01 sc-research BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
          02 FILLER LINE 15 COL 30 VALUE ' RESEARCH: '.
          02 FILLER PIC X(40) LINE 15 COL 52 USING site-name.
+         02 FILLER LINE 17 COL 18 VALUE
+                            ' ACCOUNT (BLANK = FIRST MATCH): '.
+         02 FILLER PIC X(20) LINE 17 COL 52 USING account-label.
+
+       01 sc-wild-research BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
+         02 FILLER LINE 15 COL 18 VALUE
+                            ' SITE NAME STARTS WITH: '.
+         02 FILLER PIC X(40) LINE 15 COL 52 USING ws-wild-search.
 
 
        01 sc-notfound BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
@@ -147,3 +237,7 @@
 
        01 sc-cifgen BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
          02 FILLER LINE 15 COL 45 VALUE " WAIT PLEASE... ".
+
+       01 sc-integrity-fail BACKGROUND-COLOR 6 FOREGROUND-COLOR 4.
+         02 FILLER LINE 15 COL 28 VALUE
+                       ' VAULT FILES CORRUPT OR MISMATCHED - ABORT! '.
