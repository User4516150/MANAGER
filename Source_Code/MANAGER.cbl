@@ -1,446 +1,1287 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose: Securely store and manage personal data.
-      * Tectonics: GNU-COBOL.
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MANAGER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *File WHEEL contains 85248 bytes.
-           SELECT wheel ASSIGN TO 'WHEEL'.
-           SELECT settings ASSIGN TO 'SETTINGS'
-                                         FILE STATUS IS fs-settings.
-           SELECT informations ASSIGN TO 'INFORMATIONS'
-                                         ORGANIZATION INDEXED
-                                         ACCESS DYNAMIC
-                                         RECORD KEY IS site-name
-                                         FILE STATUS IS fs.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD wheel.
-       01 rec-wheel PIC X.
-
-       FD settings.
-       01 rec-imp.
-         02 psw PIC 9(5) COMP OCCURS 20.
-
-       FD informations.
-       01 rec.
-         02 site-name PIC X(40).
-         02 comp-informations PIC 9(5) COMP OCCURS 200.
-
-
-       WORKING-STORAGE SECTION.
-       01 ws-wheel-mixed.
-         02 wheel-mixed PIC X OCCURS 85248 VALUE SPACES.
-
-       77 fs PIC X(2).
-       77 answer PIC A VALUE SPACE.
-       77 ins-answer PIC X VALUE SPACE.
-       77 mod-answer PIC X VALUE SPACE.
-       77 res-answer PIC X VALUE SPACE.
-       77 del-answer PIC X VALUE SPACE.
-       77 list-answer PIC X VALUE SPACE.
-
-       77 ws-line PIC 99 VALUE 9.
-       77 ws-column PIC 999 VALUE 1.
-
-       77 ind-rec PIC 999 VALUE 1.
-       01 ws-recarr.
-         02 rec-arr PIC X OCCURS 200 VALUE SPACES.
-
-       01 ws-rec.
-         02 ws-name PIC X(20) VALUE SPACES.
-         02 ws-mail PIC X(30) VALUE SPACES.
-         02 ws-pasw PIC X(30) VALUE SPACES.
-         02 desc1 PIC X(60) VALUE SPACES.
-         02 desc2 PIC X(60) VALUE SPACES.
-
-       77 ind-arr PIC 9(5) VALUE 1.
-       01 ws-arr-wheel.
-         02 arr-wheel PIC X OCCURS 85248 VALUE SPACES.
-
-
-       77 rd-wheel PIC X.
-
-       77 ws-verify-key PIC X VALUE SPACE.
-
-       77 fs-settings PIC X(2).
-
-       77 ws-key PIC X(20) VALUE SPACES.
-
-       77 num-start PIC 9(5) VALUE 1.
-
-       77 ind-psw PIC 9(2) VALUE 1.
-       01 ws-arr-psw.
-         02 arr-psw PIC X OCCURS 20.
-       01 verf.
-         02 verf-psw-arr PIC X OCCURS 20.
-
-       SCREEN SECTION.
-       COPY MANAGER_SCREEN.
-
-       PROCEDURE DIVISION.
-
-       VERIFICA-FS-IMPOSTAZIONI.
-           OPEN INPUT settings.
-
-           IF fs-settings NOT = '00'
-               DISPLAY scr
-               DISPLAY sc-beginning
-               ACCEPT sc-beginning
-               GO TO VERIFY-KEY.
-
-           DISPLAY scr, sc-cifgen.
-
-       READ-SETTINGS.
-           READ settings.
-
-           OPEN INPUT wheel.
-
-       READ-WHEEL.
-           READ wheel.
-           MOVE rec-wheel TO arr-wheel(ind-arr).
-           ADD 1 TO ind-arr.
-
-           IF ind-arr GREATER 85248 CLOSE wheel
-                                    MOVE 1 TO ind-arr
-                                    GO TO ASK-PSW.
-
-           GO TO READ-WHEEL.
-
-       VERIFY-FS.
-           OPEN INPUT informations.
-
-           IF fs NOT = "00"
-              CLOSE informations
-              OPEN OUTPUT informations.
-
-           CLOSE informations.
-           OPEN I-O informations.
-
-       ASK-PSW.
-           IF fs-settings NOT = '00'
-               DISPLAY scr
-               DISPLAY sc-cifgen
-               PERFORM CIF-GEN 1 TIMES
-               CLOSE settings
-               OPEN OUTPUT settings
-               GO TO MOD-SETTINGS.
-
-           DISPLAY scr.
-           DISPLAY sc-psw.
-           ACCEPT sc-psw.
-
-
-               MOVE ws-key TO ws-arr-psw.
-           PERFORM CIF-GEN 1 TIMES.
-
-
-       READ-PSW.
-           IF ind-psw GREATER 20
-               MOVE 1 TO ind-psw, ind-arr
-               CLOSE settings
-               GO TO VERIFY-PSW.
-
-           MOVE psw(ind-psw) TO ind-arr.
-           MOVE wheel-mixed(ind-arr) TO verf-psw-arr(ind-psw).
-           ADD 1 TO ind-psw.
-
-           GO TO READ-PSW.
-
-       VERIFY-PSW.
-           IF ws-arr-psw NOT = verf
-               DISPLAY scr
-               DISPLAY sc-psw-wrong
-               ACCEPT OMITTED
-               GO TO END-PROGRAM.
-
-           PERFORM VERIFY-FS 1 TIMES.
-           GO TO BEGINNING.
-
-
-       MOD-SETTINGS.
-           IF ind-arr GREATER 85248
-              MOVE 1 TO ind-arr.
-
-           IF ind-psw GREATER 20
-               WRITE rec-imp
-               MOVE 1 TO ind-psw
-               MOVE SPACES TO ws-key, ws-arr-psw
-               CLOSE settings
-               OPEN INPUT settings
-               READ settings
-               DISPLAY scr
-               DISPLAY sc-psw
-               ACCEPT sc-psw
-               MOVE ws-key TO ws-arr-psw
-               GO TO READ-PSW.
-
-           IF arr-psw(ind-psw) = wheel-mixed(ind-arr)
-               MOVE ind-arr TO psw(ind-psw)
-               ADD 1 TO ind-psw, ind-arr
-               GO TO MOD-SETTINGS.
-
-           ADD 1 TO ind-arr.
-
-           GO TO MOD-SETTINGS.
-
-
-       BEGINNING.
-           MOVE SPACES TO site-name.
-           DISPLAY scr.
-           DISPLAY version.
-           DISPLAY cornice.
-           ACCEPT sc-answer.
-
-           IF answer = 'i' OR 'I'
-              MOVE SPACE TO answer
-              DISPLAY scr
-              MOVE '1' TO ins-answer
-              GO TO INSERTION.
-
-           IF answer = 'l' OR 'L'
-              MOVE SPACE TO answer
-              MOVE '1' TO list-answer
-              CLOSE informations
-              OPEN INPUT informations
-              GO TO LIST.
-
-           IF answer = 'r' OR 'R'
-               MOVE SPACE TO answer
-               MOVE '1' TO res-answer
-               GO TO BEGIN-RESEARCH.
-
-
-           IF answer = 'm' OR 'M'
-               MOVE SPACE TO answer
-               MOVE '1' TO mod-answer
-               GO TO BEGIN-RESEARCH.
-
-           IF answer = 'd' OR 'D'
-               MOVE SPACE TO answer
-               MOVE '1' TO del-answer
-               GO TO BEGIN-RESEARCH.
-
-           IF answer = SPACES OR 'n' OR 'N'
-              CLOSE informations
-              GO TO END-PROGRAM.
-
-           MOVE SPACE TO ANSWER.
-           GO TO BEGINNING.
-
-
-       INSERTION.
-           MOVE 9 TO ws-line.
-           MOVE 1 TO ws-column.
-           DISPLAY scr.
-           DISPLAY row-high.
-           PERFORM ADD-ROW-LEFT 13 TIMES.
-           DISPLAY row-low.
-           MOVE 9 TO ws-line.
-           MOVE 120 TO ws-column.
-           PERFORM ADD-ROW-RIGHT 13 TIMES.
-
-           DISPLAY sc-insertion.
-           ACCEPT sc-insertion.
-
-           MOVE ws-rec TO ws-recarr.
-           GO TO CIPHER.
-
-
-       BEGIN-RESEARCH.
-           DISPLAY scr.
-           DISPLAY sc-research.
-           ACCEPT sc-research.
-
-           GO TO FIND.
-
-       L-MODIFY.
-           MOVE 9 TO ws-line.
-           MOVE 1 TO ws-column.
-           DISPLAY scr.
-           DISPLAY row-high.
-           PERFORM ADD-ROW-LEFT 13 TIMES.
-           DISPLAY row-low.
-           MOVE 9 TO ws-line.
-           MOVE 120 TO ws-column.
-           PERFORM ADD-ROW-RIGHT 13 TIMES.
-           DISPLAY sc-modify.
-           ACCEPT sc-modify.
-
-           MOVE ws-rec TO ws-recarr.
-           GO TO CIPHER.
-
-       FIND.
-           READ informations INVALID KEY
-                DISPLAY scr
-                DISPLAY sc-notfound
-                ACCEPT OMITTED
-                MOVE SPACES TO site-name
-                GO TO BEGINNING.
-
-           GO TO DECIPHER.
-
-
-       LIST.
-           READ informations AT END
-                DISPLAY scr
-                DISPLAY sc-eof
-                ACCEPT OMITTED
-                MOVE SPACE TO list-answer, answer, ws-rec, ws-recarr
-                CLOSE informations, OPEN I-O informations
-                GO TO BEGINNING.
-
-           GO TO DECIPHER.
-
-       SEE-RESEARCH.
-           MOVE 9 TO ws-line.
-           MOVE 1 TO ws-column.
-           DISPLAY scr.
-           DISPLAY row-high.
-           PERFORM ADD-ROW-LEFT 14 TIMES.
-           DISPLAY row-low.
-           MOVE 9 TO ws-line.
-           MOVE 120 TO ws-column.
-           PERFORM ADD-ROW-RIGHT 14 TIMES.
-           DISPLAY sc-seerec.
-           ACCEPT sc-seerec.
-
-           IF res-answer = '1'
-               MOVE SPACES TO res-answer, answer, site-name
-               GO TO BEGINNING.
-
-           IF list-answer = '1' AND answer = 'n' OR SPACE
-               GO TO LIST.
-           IF list-answer = '1' AND answer = 's'
-               CLOSE informations, OPEN I-O informations
-               MOVE '0' TO list-answer
-               MOVE SPACES TO answer, site-name, ws-rec, ws-recarr
-               GO TO BEGINNING.
-
-           IF del-answer = '1' AND answer = 's'
-               MOVE SPACE TO answer
-               GO TO L-DELETE
-           ELSE
-              DISPLAY " OPERATION CANCELLED! "
-              ACCEPT OMITTED
-              MOVE '0' TO del-answer
-              MOVE SPACES TO answer, ws-rec, ws-recarr
-              GO TO BEGINNING.
-
-
-           GO TO BEGINNING.
-
-       READ-NEXT.
-           READ informations NEXT AT END
-                DISPLAY scr
-                DISPLAY sc-eof
-                ACCEPT OMITTED
-                MOVE SPACE TO list-answer, ws-rec, ws-recarr
-                GO TO BEGINNING.
-
-           GO TO DECIPHER.
-
-
-       L-DELETE.
-           DELETE informations INVALID KEY
-                  DISPLAY " Error!? "
-                  ACCEPT OMITTED
-                 MOVE SPACES TO del-answer, site-name, ws-rec, ws-recarr
-                  GO TO BEGINNING.
-
-           MOVE '0' TO del-answer.
-           MOVE SPACES TO site-name, ws-rec, ws-recarr.
-           GO TO BEGINNING.
-
-       L-REWRITE.
-           REWRITE rec INVALID KEY
-                       DISPLAY ' ERROR!?'
-                       ACCEPT OMITTED
-                       GO TO BEGINNING.
-           MOVE SPACES TO ws-rec, ws-recarr.
-           MOVE SPACE TO mod-answer.
-           GO TO BEGINNING.
-
-       CIF-GEN.
-           CALL "MANAGERCIF"
-           USING ws-arr-wheel, ws-key, ws-wheel-mixed.
-           EXIT.
-
-       CIPHER.
-           IF ind-rec GREATER THAN 200 AND ins-answer = '1'
-               WRITE rec
-               MOVE 1 TO ind-rec, ind-arr
-               MOVE SPACES TO ws-rec, ws-recarr
-               MOVE SPACE TO ins-answer
-               GO TO BEGINNING.
-           IF ind-rec GREATER THAN 200 AND mod-answer = '1'
-               MOVE 1 TO ind-rec, ind-arr
-               MOVE SPACES TO ws-rec, ws-recarr
-               MOVE SPACE TO mod-answer
-               GO TO L-REWRITE.
-
-           IF ind-arr GREATER THAN 85248
-               MOVE 1 TO ind-arr.
-
-           IF rec-arr(ind-rec) = wheel-mixed(ind-arr)
-               MOVE ind-arr TO comp-informations(ind-rec)
-               ADD 1 TO ind-rec
-               GO TO CIPHER.
-
-           ADD 1 TO ind-arr.
-           GO TO CIPHER.
-
-       DECIPHER.
-           IF ind-rec GREATER THAN 200 AND list-answer = '1'
-               MOVE ws-recarr TO ws-rec
-               MOVE 1 TO ind-rec
-               GO TO SEE-RESEARCH.
-           IF ind-rec GREATER THAN 200 AND res-answer = '1'
-               MOVE ws-recarr TO ws-rec
-               MOVE 1 TO ind-rec
-               GO TO SEE-RESEARCH.
-           IF ind-rec GREATER THAN 200 AND mod-answer = '1'
-               MOVE ws-recarr TO ws-rec
-               MOVE 1 TO ind-rec
-               GO TO L-MODIFY.
-           IF ind-rec GREATER THAN 200 AND del-answer = '1'
-               MOVE ws-recarr TO ws-rec
-               MOVE 1 TO ind-rec
-               GO TO SEE-RESEARCH.
-
-           MOVE comp-informations(ind-rec) TO ind-arr.
-           MOVE wheel-mixed(ind-arr) TO rec-arr(ind-rec).
-           ADD 1 TO ind-rec.
-           GO TO DECIPHER.
-
-
-       VERIFY-KEY.
-           IF ws-key = SPACE OR SPACES
-               DISPLAY scr
-               DISPLAY sc-beginning
-               ACCEPT sc-beginning
-               GO TO VERIFY-KEY.
-
-           DISPLAY scr, sc-cifgen.
-           MOVE ws-key TO ws-arr-psw.
-           OPEN INPUT wheel.
-           GO TO READ-WHEEL.
-
-
-       ADD-ROW-LEFT.
-           ADD 1 TO ws-line.
-           DISPLAY row-left.
-       ADD-ROW-RIGHT.
-           ADD 1 TO ws-line.
-           DISPLAY row-right.
-
-
-       END-PROGRAM.
-           STOP RUN.
-       END PROGRAM MANAGER.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Securely store and manage personal data.
+      * Tectonics: GNU-COBOL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANAGER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *File WHEEL contains 85248 bytes.
+      *Files are ASSIGN TO DYNAMIC so PROFILE-BUILD-NAMES can point
+      *each one at the chosen profile's own WHEEL/SETTINGS/etc. set.
+           SELECT wheel ASSIGN TO DYNAMIC ws-wheel-file
+                                         FILE STATUS IS fs-wheel.
+           SELECT settings ASSIGN TO DYNAMIC ws-settings-file
+                                         FILE STATUS IS fs-settings.
+           SELECT informations ASSIGN TO DYNAMIC ws-informations-file
+                                         ORGANIZATION INDEXED
+                                         ACCESS DYNAMIC
+                                         RECORD KEY IS rec-key
+                                         FILE STATUS IS fs.
+           SELECT email-index ASSIGN TO DYNAMIC ws-emailidx-file
+                                         ORGANIZATION INDEXED
+                                         ACCESS DYNAMIC
+                                         RECORD KEY IS idx-key
+                                         FILE STATUS IS fs-email.
+           SELECT report-file ASSIGN TO DYNAMIC ws-report-file
+                                         ORGANIZATION LINE SEQUENTIAL
+                                         FILE STATUS IS fs-report.
+           SELECT audit-log ASSIGN TO DYNAMIC ws-auditlog-file
+                                         ORGANIZATION LINE SEQUENTIAL
+                                         FILE STATUS IS fs-audit.
+           SELECT deleted-informations ASSIGN TO DYNAMIC
+                                         ws-deletedinf-file
+                                         ORGANIZATION INDEXED
+                                         ACCESS DYNAMIC
+                                         RECORD KEY IS del-rec-key
+                                         FILE STATUS IS fs-del.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD wheel.
+       01 rec-wheel PIC X(85248).
+
+       FD settings.
+       01 rec-imp.
+         02 psw PIC 9(5) COMP OCCURS 20.
+
+       FD informations.
+       COPY MANAGER_INFOREC.
+
+       FD email-index.
+       01 idx-rec.
+         02 idx-key.
+           03 idx-mail PIC X(30).
+           03 idx-site PIC X(40).
+           03 idx-account PIC X(20).
+
+       FD report-file.
+       01 report-line PIC X(132).
+
+       FD audit-log.
+       01 audit-rec PIC X(100).
+
+       FD deleted-informations.
+       01 del-rec.
+         02 del-rec-key.
+           03 del-site-name PIC X(40).
+           03 del-account-label PIC X(20).
+         02 del-timestamp PIC X(16).
+         02 del-pasw-changed-date PIC 9(8).
+         02 del-comp-informations PIC 9(5) COMP OCCURS 210.
+
+
+       WORKING-STORAGE SECTION.
+       77 ws-profile-name PIC X(8) VALUE SPACES.
+       77 ws-wheel-file PIC X(40) VALUE 'WHEEL'.
+       77 ws-settings-file PIC X(40) VALUE 'SETTINGS'.
+       77 ws-informations-file PIC X(40) VALUE 'INFORMATIONS'.
+       77 ws-emailidx-file PIC X(40) VALUE 'EMAILIDX'.
+       77 ws-report-file PIC X(40) VALUE 'LISTREPORT'.
+       77 ws-auditlog-file PIC X(40) VALUE 'AUDITLOG'.
+       77 ws-deletedinf-file PIC X(40) VALUE 'DELETEDINF'.
+
+       01 ws-wheel-mixed.
+         02 wheel-mixed PIC X OCCURS 85248 VALUE SPACES.
+
+       01 ws-wheel-file-info.
+         02 ws-wheel-file-size PIC 9(18) COMP-X.
+         02 FILLER PIC X(8).
+
+       77 fs PIC X(2).
+       77 fs-wheel PIC X(2).
+       77 fs-email PIC X(2).
+       77 fs-report PIC X(2).
+       77 fs-audit PIC X(2).
+       77 ws-audit-action PIC X(10) VALUE SPACES.
+       77 ws-audit-date PIC 9(8) VALUE ZERO.
+       77 ws-audit-time PIC 9(8) VALUE ZERO.
+       77 answer PIC A VALUE SPACE.
+       77 ins-answer PIC X VALUE SPACE.
+       77 mod-answer PIC X VALUE SPACE.
+       77 res-answer PIC X VALUE SPACE.
+       77 del-answer PIC X VALUE SPACE.
+       77 list-answer PIC X VALUE SPACE.
+       77 email-answer PIC X VALUE SPACE.
+       77 report-answer PIC X VALUE SPACE.
+       77 exp-answer PIC X VALUE SPACE.
+       77 ws-today-int PIC 9(8) COMP VALUE ZERO.
+       77 ws-changed-int PIC 9(8) COMP VALUE ZERO.
+       77 ws-age-days PIC 9(8) VALUE ZERO.
+       77 ws-expire-days PIC 9(3) VALUE 180.
+       77 ws-today-date PIC 9(8) VALUE ZERO.
+
+       77 ws-list-category PIC X(10) VALUE SPACES.
+
+       77 ws-pasw-revealed PIC X VALUE 'N'.
+         88 pasw-is-revealed VALUE 'Y'.
+       77 ws-pasw-disp PIC X(30) VALUE SPACES.
+
+      * Set once VERIFY-FS has opened the vault files for this run, so
+      * a re-verify after the idle-lock timeout (which re-enters at
+      * ASK-PSW with those files already correctly open) does not
+      * open/close/re-open them again and trip the "doesn't exist yet"
+      * branches, which would truncate them.
+       77 ws-files-open PIC X VALUE 'N'.
+         88 files-are-open VALUE 'Y'.
+
+       77 ws-old-mail PIC X(30) VALUE SPACES.
+       77 ws-new-mail PIC X(30) VALUE SPACES.
+       77 ws-search-mail PIC X(30) VALUE SPACES.
+
+       77 wild-answer PIC X VALUE SPACE.
+       77 ws-wild-search PIC X(40) VALUE SPACES.
+       77 ws-wild-len PIC 99 VALUE 0.
+
+       77 ws-find-site PIC X(40) VALUE SPACES.
+
+      * Auto-lock: MAIN-MENU's ACCEPT gives up and relocks the vault
+      * after this many hundredths of a second with no key pressed.
+       77 ws-idle-timeout PIC 9(6) COMP VALUE 18000.
+
+       77 ws-page-no PIC 9(4) VALUE 1.
+       77 ws-rep-line-no PIC 99 VALUE 0.
+       77 ws-rep-lines-per-page PIC 99 VALUE 50.
+       77 ws-rep-count PIC 9(6) VALUE 0.
+
+       77 ws-new-key PIC X(20) VALUE SPACES.
+       01 ws-old-wheel-mixed.
+         02 old-wheel-mixed PIC X OCCURS 85248 VALUE SPACES.
+
+       77 fs-del PIC X(2).
+       77 bin-answer PIC X VALUE SPACE.
+       77 ws-bin-date PIC 9(8) VALUE ZERO.
+       77 ws-bin-time PIC 9(8) VALUE ZERO.
+
+       77 ws-line PIC 99 VALUE 9.
+       77 ws-column PIC 999 VALUE 1.
+
+       77 ind-rec PIC 999 VALUE 1.
+       01 ws-recarr.
+         02 rec-arr PIC X OCCURS 210 VALUE SPACES.
+
+       01 ws-rec.
+         02 ws-name PIC X(20) VALUE SPACES.
+         02 ws-mail PIC X(30) VALUE SPACES.
+         02 ws-pasw PIC X(30) VALUE SPACES.
+         02 desc1 PIC X(60) VALUE SPACES.
+         02 desc2 PIC X(60) VALUE SPACES.
+         02 category PIC X(10) VALUE SPACES.
+
+       77 ind-arr PIC 9(5) VALUE 1.
+       01 ws-arr-wheel.
+         02 arr-wheel PIC X OCCURS 85248 VALUE SPACES.
+
+
+       77 rd-wheel PIC X.
+
+       77 ws-verify-key PIC X VALUE SPACE.
+
+       77 fs-settings PIC X(2).
+
+       77 ws-key PIC X(20) VALUE SPACES.
+
+       77 num-start PIC 9(5) VALUE 1.
+
+       77 ind-psw PIC 9(2) VALUE 1.
+       01 ws-arr-psw.
+         02 arr-psw PIC X OCCURS 20.
+       01 verf.
+         02 verf-psw-arr PIC X OCCURS 20.
+
+       SCREEN SECTION.
+       COPY MANAGER_SCREEN.
+
+       PROCEDURE DIVISION.
+
+       PROFILE-ASK.
+           DISPLAY scr.
+           DISPLAY sc-profile-ask.
+           ACCEPT sc-profile-ask.
+           PERFORM PROFILE-BUILD-NAMES 1 TIMES.
+
+       PROFILE-BUILD-NAMES.
+           IF ws-profile-name = SPACES
+               MOVE 'WHEEL' TO ws-wheel-file
+               MOVE 'SETTINGS' TO ws-settings-file
+               MOVE 'INFORMATIONS' TO ws-informations-file
+               MOVE 'EMAILIDX' TO ws-emailidx-file
+               MOVE 'LISTREPORT' TO ws-report-file
+               MOVE 'AUDITLOG' TO ws-auditlog-file
+               MOVE 'DELETEDINF' TO ws-deletedinf-file
+               EXIT.
+
+           MOVE SPACES TO ws-wheel-file
+           STRING 'WHEEL-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-wheel-file.
+           MOVE SPACES TO ws-settings-file.
+           STRING 'SETTINGS-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-settings-file.
+           MOVE SPACES TO ws-informations-file.
+           STRING 'INFORMATIONS-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-informations-file.
+           MOVE SPACES TO ws-emailidx-file.
+           STRING 'EMAILIDX-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-emailidx-file.
+           MOVE SPACES TO ws-report-file.
+           STRING 'LISTREPORT-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-report-file.
+           MOVE SPACES TO ws-auditlog-file.
+           STRING 'AUDITLOG-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-auditlog-file.
+           MOVE SPACES TO ws-deletedinf-file.
+           STRING 'DELETEDINF-' DELIMITED BY SIZE
+                  ws-profile-name DELIMITED BY SPACE
+               INTO ws-deletedinf-file.
+           EXIT.
+
+       VERIFICA-FS-IMPOSTAZIONI.
+           OPEN INPUT settings.
+
+           IF fs-settings NOT = '00'
+               DISPLAY scr
+               DISPLAY sc-beginning
+               ACCEPT sc-beginning
+               GO TO VERIFY-KEY.
+
+           DISPLAY scr, sc-cifgen.
+
+       READ-SETTINGS.
+           READ settings.
+
+           OPEN INPUT wheel.
+           IF fs-wheel NOT = '00'
+               GO TO VAULT-INTEGRITY-FAIL.
+
+       READ-WHEEL.
+      *    A short last record gets silently space-padded by a fixed-
+      *    length READ rather than raising AT END, so the true size
+      *    has to be checked against the file on disk before the
+      *    record is trusted - a stat-based check, not a second READ.
+           CALL "CBL_CHECK_FILE_EXIST" USING ws-wheel-file,
+                                             ws-wheel-file-info.
+           IF RETURN-CODE NOT = 0 OR ws-wheel-file-size NOT = 85248
+               CLOSE wheel
+               GO TO VAULT-INTEGRITY-FAIL.
+
+           READ wheel INTO ws-arr-wheel AT END
+               CLOSE wheel
+               GO TO VAULT-INTEGRITY-FAIL.
+
+           CLOSE wheel.
+           MOVE 1 TO ind-arr.
+           GO TO ASK-PSW.
+
+       VAULT-INTEGRITY-FAIL.
+           DISPLAY scr.
+           DISPLAY sc-integrity-fail.
+           ACCEPT OMITTED.
+           GO TO END-PROGRAM.
+
+       VERIFY-FS.
+           OPEN INPUT informations.
+
+           IF fs NOT = "00"
+              CLOSE informations
+              OPEN OUTPUT informations.
+
+           CLOSE informations.
+           OPEN I-O informations.
+
+           OPEN INPUT email-index.
+
+           IF fs-email NOT = "00"
+              CLOSE email-index
+              OPEN OUTPUT email-index.
+
+           CLOSE email-index.
+           OPEN I-O email-index.
+
+           OPEN EXTEND audit-log.
+
+           IF fs-audit NOT = "00"
+              OPEN OUTPUT audit-log
+              CLOSE audit-log
+              OPEN EXTEND audit-log.
+
+           OPEN INPUT deleted-informations.
+
+           IF fs-del NOT = "00"
+              CLOSE deleted-informations
+              OPEN OUTPUT deleted-informations.
+
+           CLOSE deleted-informations.
+           OPEN I-O deleted-informations.
+
+           MOVE 'Y' TO ws-files-open.
+
+       ASK-PSW.
+           IF fs-settings NOT = '00'
+               DISPLAY scr
+               DISPLAY sc-cifgen
+               PERFORM CIF-GEN 1 TIMES
+               CLOSE settings
+               OPEN OUTPUT settings
+               GO TO MOD-SETTINGS.
+
+           DISPLAY scr.
+           DISPLAY sc-psw.
+           ACCEPT sc-psw.
+
+
+               MOVE ws-key TO ws-arr-psw.
+           PERFORM CIF-GEN 1 TIMES.
+
+
+       READ-PSW.
+           IF ind-psw GREATER 20
+               MOVE 1 TO ind-psw, ind-arr
+               CLOSE settings
+               GO TO VERIFY-PSW.
+
+           IF psw(ind-psw) LESS THAN 1 OR psw(ind-psw) GREATER THAN
+                                                               85248
+               CLOSE settings
+               GO TO VAULT-INTEGRITY-FAIL.
+
+           MOVE psw(ind-psw) TO ind-arr.
+           MOVE wheel-mixed(ind-arr) TO verf-psw-arr(ind-psw).
+           ADD 1 TO ind-psw.
+
+           GO TO READ-PSW.
+
+       VERIFY-PSW.
+           IF ws-arr-psw NOT = verf
+               DISPLAY scr
+               DISPLAY sc-psw-wrong
+               ACCEPT OMITTED
+               GO TO END-PROGRAM.
+
+           IF NOT files-are-open
+               PERFORM VERIFY-FS 1 TIMES.
+
+           GO TO MAIN-MENU.
+
+
+       MOD-SETTINGS.
+           IF ind-arr GREATER 85248
+              MOVE 1 TO ind-arr.
+
+           IF ind-psw GREATER 20
+               WRITE rec-imp
+               MOVE 1 TO ind-psw
+               MOVE SPACES TO ws-key, ws-arr-psw
+               CLOSE settings
+               OPEN INPUT settings
+               READ settings
+               DISPLAY scr
+               DISPLAY sc-psw
+               ACCEPT sc-psw
+               MOVE ws-key TO ws-arr-psw
+               GO TO READ-PSW.
+
+           IF arr-psw(ind-psw) = wheel-mixed(ind-arr)
+               MOVE ind-arr TO psw(ind-psw)
+               ADD 1 TO ind-psw, ind-arr
+               GO TO MOD-SETTINGS.
+
+           ADD 1 TO ind-arr.
+
+           GO TO MOD-SETTINGS.
+
+
+       MAIN-MENU.
+           MOVE SPACES TO site-name, account-label.
+           DISPLAY scr.
+           DISPLAY version.
+           DISPLAY cornice.
+           DISPLAY sc-menu-extra.
+           DISPLAY sc-menu-extra2.
+           DISPLAY sc-menu-extra3.
+           DISPLAY sc-menu-extra4.
+           DISPLAY sc-menu-extra5.
+           DISPLAY sc-menu-extra6.
+           ACCEPT sc-answer WITH TIME-OUT ws-idle-timeout
+               ON EXCEPTION
+                   GO TO ASK-PSW
+           END-ACCEPT.
+
+           IF answer = 'w' OR 'W'
+              MOVE SPACE TO answer
+              MOVE '1' TO wild-answer
+              GO TO WILDCARD-SEARCH-ASK.
+
+           IF answer = 'x' OR 'X'
+              MOVE SPACE TO answer
+              MOVE '1' TO report-answer, exp-answer
+              GO TO REPORT-INIT.
+
+           IF answer = 'k' OR 'K'
+              MOVE SPACE TO answer
+              GO TO REKEY-ASK.
+
+           IF answer = 'b' OR 'B'
+              MOVE SPACE TO answer
+              MOVE '1' TO bin-answer
+              GO TO BIN-BROWSE-INIT.
+
+           IF answer = 'e' OR 'E'
+              MOVE SPACE TO answer
+              MOVE '1' TO email-answer
+              GO TO EMAIL-SEARCH-ASK.
+
+           IF answer = 'p' OR 'P'
+              MOVE SPACE TO answer
+              MOVE '1' TO report-answer
+              GO TO REPORT-INIT.
+
+           IF answer = 'i' OR 'I'
+              MOVE SPACE TO answer
+              DISPLAY scr
+              MOVE '1' TO ins-answer
+              GO TO INSERTION.
+
+           IF answer = 'l' OR 'L'
+              MOVE SPACE TO answer
+              MOVE '1' TO list-answer
+              GO TO LIST-FILTER-ASK.
+
+           IF answer = 'r' OR 'R'
+               MOVE SPACE TO answer
+               MOVE '1' TO res-answer
+               GO TO BEGIN-RESEARCH.
+
+
+           IF answer = 'm' OR 'M'
+               MOVE SPACE TO answer
+               MOVE '1' TO mod-answer
+               GO TO BEGIN-RESEARCH.
+
+           IF answer = 'd' OR 'D'
+               MOVE SPACE TO answer
+               MOVE '1' TO del-answer
+               GO TO BEGIN-RESEARCH.
+
+           IF answer = SPACES OR 'n' OR 'N'
+              CLOSE informations, email-index, audit-log,
+                    deleted-informations
+              GO TO END-PROGRAM.
+
+           MOVE SPACE TO ANSWER.
+           GO TO MAIN-MENU.
+
+
+       INSERTION.
+           MOVE 9 TO ws-line.
+           MOVE 1 TO ws-column.
+           DISPLAY scr.
+           DISPLAY row-high.
+           PERFORM ADD-ROW-LEFT 15 TIMES.
+           DISPLAY row-low.
+           MOVE 9 TO ws-line.
+           MOVE 120 TO ws-column.
+           PERFORM ADD-ROW-RIGHT 15 TIMES.
+
+           DISPLAY sc-insertion.
+           ACCEPT sc-insertion.
+
+           MOVE ws-rec TO ws-recarr.
+           GO TO CIPHER.
+
+
+       BEGIN-RESEARCH.
+           DISPLAY scr.
+           DISPLAY sc-research.
+           ACCEPT sc-research.
+
+           GO TO FIND.
+
+       L-MODIFY.
+           MOVE ws-mail TO ws-old-mail.
+           MOVE 9 TO ws-line.
+           MOVE 1 TO ws-column.
+           DISPLAY scr.
+           DISPLAY row-high.
+           PERFORM ADD-ROW-LEFT 15 TIMES.
+           DISPLAY row-low.
+           MOVE 9 TO ws-line.
+           MOVE 120 TO ws-column.
+           PERFORM ADD-ROW-RIGHT 15 TIMES.
+           DISPLAY sc-modify.
+           ACCEPT sc-modify.
+
+           MOVE ws-rec TO ws-recarr.
+           GO TO CIPHER.
+
+       FIND.
+           IF account-label NOT = SPACES
+               GO TO FIND-EXACT.
+
+           MOVE site-name TO ws-find-site.
+           START informations KEY NOT LESS site-name INVALID KEY
+                DISPLAY scr
+                DISPLAY sc-notfound
+                ACCEPT OMITTED
+                MOVE SPACES TO site-name, account-label
+                GO TO MAIN-MENU.
+
+       FIND-READ-NEXT.
+           READ informations NEXT INVALID KEY
+                DISPLAY scr
+                DISPLAY sc-notfound
+                ACCEPT OMITTED
+                MOVE SPACES TO site-name, account-label
+                GO TO MAIN-MENU.
+
+           IF site-name NOT = ws-find-site
+                DISPLAY scr
+                DISPLAY sc-notfound
+                ACCEPT OMITTED
+                MOVE SPACES TO site-name, account-label
+                GO TO MAIN-MENU.
+
+           GO TO FIND-FOUND.
+
+       FIND-EXACT.
+           READ informations INVALID KEY
+                DISPLAY scr
+                DISPLAY sc-notfound
+                ACCEPT OMITTED
+                MOVE SPACES TO site-name, account-label
+                GO TO MAIN-MENU.
+
+       FIND-FOUND.
+           MOVE 'FIND' TO ws-audit-action.
+           PERFORM AUDIT-WRITE 1 TIMES.
+
+           GO TO DECIPHER.
+
+
+       LIST-FILTER-ASK.
+           MOVE SPACES TO ws-list-category.
+           DISPLAY scr.
+           DISPLAY sc-list-filter.
+           ACCEPT sc-list-filter.
+           CLOSE informations.
+           OPEN INPUT informations.
+           GO TO LIST.
+
+       LIST.
+           READ informations AT END
+                DISPLAY scr
+                DISPLAY sc-eof
+                ACCEPT OMITTED
+                MOVE SPACE TO list-answer, answer, ws-rec, ws-recarr
+                MOVE SPACES TO ws-list-category
+                CLOSE informations, OPEN I-O informations
+                GO TO MAIN-MENU.
+
+           GO TO DECIPHER.
+
+       SEE-RESEARCH.
+           MOVE 9 TO ws-line.
+           MOVE 1 TO ws-column.
+           DISPLAY scr.
+           DISPLAY row-high.
+           PERFORM ADD-ROW-LEFT 14 TIMES.
+           DISPLAY row-low.
+           MOVE 9 TO ws-line.
+           MOVE 120 TO ws-column.
+           PERFORM ADD-ROW-RIGHT 14 TIMES.
+           MOVE 'N' TO ws-pasw-revealed.
+
+       SEE-RESEARCH-SHOW.
+           IF pasw-is-revealed
+               MOVE ws-pasw TO ws-pasw-disp
+           ELSE
+               MOVE ALL '*' TO ws-pasw-disp.
+
+           DISPLAY sc-seerec.
+           ACCEPT sc-seerec.
+
+           IF answer = 'v' OR 'V'
+               MOVE 'Y' TO ws-pasw-revealed
+               GO TO SEE-RESEARCH-SHOW.
+
+           IF res-answer = '1'
+               MOVE SPACES TO res-answer, answer, site-name,
+                              account-label
+               GO TO MAIN-MENU.
+
+           IF list-answer = '1' AND answer = 'n' OR SPACE
+               GO TO LIST.
+           IF list-answer = '1' AND answer = 's'
+               CLOSE informations, OPEN I-O informations
+               MOVE '0' TO list-answer
+               MOVE SPACES TO answer, site-name, account-label, ws-rec,
+                              ws-recarr
+               GO TO MAIN-MENU.
+
+           IF email-answer = '1' AND answer = 'n' OR SPACE
+               GO TO EMAIL-SEARCH-READ.
+           IF email-answer = '1' AND answer = 's'
+               MOVE '0' TO email-answer
+               MOVE SPACES TO answer, ws-mail, ws-search-mail,
+                              site-name, account-label, ws-rec,
+                              ws-recarr
+               GO TO MAIN-MENU.
+
+           IF wild-answer = '1' AND answer = 'n' OR SPACE
+               GO TO WILDCARD-SEARCH-READ.
+           IF wild-answer = '1' AND answer = 's'
+               CLOSE informations, OPEN I-O informations
+               MOVE '0' TO wild-answer
+               MOVE SPACES TO answer, ws-wild-search, site-name,
+                              account-label, ws-rec, ws-recarr
+               GO TO MAIN-MENU.
+
+           IF del-answer = '1' AND answer = 's'
+               MOVE SPACE TO answer
+               GO TO L-DELETE
+           ELSE
+              DISPLAY " OPERATION CANCELLED! "
+              ACCEPT OMITTED
+              MOVE '0' TO del-answer
+              MOVE SPACES TO answer, ws-rec, ws-recarr
+              GO TO MAIN-MENU.
+
+
+           GO TO MAIN-MENU.
+
+       READ-NEXT.
+           READ informations NEXT AT END
+                DISPLAY scr
+                DISPLAY sc-eof
+                ACCEPT OMITTED
+                MOVE SPACE TO list-answer, ws-rec, ws-recarr
+                GO TO MAIN-MENU.
+
+           GO TO DECIPHER.
+
+
+       L-DELETE.
+           MOVE site-name TO del-site-name.
+           MOVE account-label TO del-account-label.
+           MOVE pasw-changed-date TO del-pasw-changed-date.
+           MOVE 1 TO ind-rec.
+           PERFORM DEL-COPY-TO-BIN 1 TIMES.
+           ACCEPT ws-bin-date FROM DATE YYYYMMDD.
+           ACCEPT ws-bin-time FROM TIME.
+           MOVE SPACES TO del-timestamp.
+           STRING ws-bin-date DELIMITED BY SIZE
+                  ws-bin-time DELIMITED BY SIZE
+               INTO del-timestamp.
+
+           DELETE informations INVALID KEY
+                  DISPLAY " Error!? "
+                  ACCEPT OMITTED
+                 MOVE SPACES TO del-answer, site-name, account-label,
+                                ws-rec, ws-recarr
+                  GO TO MAIN-MENU.
+
+           WRITE del-rec INVALID KEY
+               REWRITE del-rec
+           END-WRITE.
+
+           MOVE ws-mail TO idx-mail.
+           MOVE site-name TO idx-site.
+           MOVE account-label TO idx-account.
+           DELETE email-index INVALID KEY CONTINUE.
+
+           MOVE 'DELETE' TO ws-audit-action.
+           PERFORM AUDIT-WRITE 1 TIMES.
+
+           MOVE '0' TO del-answer.
+           MOVE SPACES TO site-name, account-label, ws-rec, ws-recarr.
+           GO TO MAIN-MENU.
+
+       DEL-COPY-TO-BIN.
+           IF ind-rec GREATER THAN 210
+               MOVE 1 TO ind-rec
+               EXIT.
+
+           MOVE comp-informations(ind-rec)
+               TO del-comp-informations(ind-rec).
+           ADD 1 TO ind-rec.
+           GO TO DEL-COPY-TO-BIN.
+
+       L-REWRITE.
+           ACCEPT pasw-changed-date FROM DATE YYYYMMDD.
+           REWRITE rec INVALID KEY
+                       DISPLAY ' ERROR!?'
+                       ACCEPT OMITTED
+                       GO TO MAIN-MENU.
+
+           MOVE ws-old-mail TO idx-mail.
+           MOVE site-name TO idx-site.
+           MOVE account-label TO idx-account.
+           DELETE email-index INVALID KEY CONTINUE.
+           MOVE ws-new-mail TO idx-mail.
+           MOVE site-name TO idx-site.
+           MOVE account-label TO idx-account.
+           WRITE idx-rec INVALID KEY CONTINUE.
+
+           MOVE 'MODIFY' TO ws-audit-action.
+           PERFORM AUDIT-WRITE 1 TIMES.
+
+           MOVE SPACES TO ws-rec, ws-recarr, ws-old-mail, ws-new-mail.
+           MOVE SPACE TO mod-answer.
+           GO TO MAIN-MENU.
+
+       CIF-GEN.
+           CALL "MANAGERCIF"
+           USING ws-arr-wheel, ws-key, ws-wheel-mixed.
+           EXIT.
+
+       AUDIT-WRITE.
+           ACCEPT ws-audit-date FROM DATE YYYYMMDD.
+           ACCEPT ws-audit-time FROM TIME.
+           MOVE SPACES TO audit-rec.
+           STRING ws-audit-date DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  ws-audit-time DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  ws-audit-action DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  site-name DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  account-label DELIMITED BY SIZE
+               INTO audit-rec.
+           WRITE audit-rec.
+           EXIT.
+
+       CIPHER.
+           IF ind-rec GREATER THAN 210 AND ins-answer = '1'
+               ACCEPT pasw-changed-date FROM DATE YYYYMMDD
+               WRITE rec
+               MOVE ws-mail TO idx-mail
+               MOVE site-name TO idx-site
+               MOVE account-label TO idx-account
+               WRITE idx-rec INVALID KEY CONTINUE
+               MOVE 'INSERT' TO ws-audit-action
+               PERFORM AUDIT-WRITE 1 TIMES
+               MOVE 1 TO ind-rec, ind-arr
+               MOVE SPACES TO ws-rec, ws-recarr
+               MOVE SPACE TO ins-answer
+               GO TO MAIN-MENU.
+           IF ind-rec GREATER THAN 210 AND mod-answer = '1'
+               MOVE ws-mail TO ws-new-mail
+               MOVE 1 TO ind-rec, ind-arr
+               MOVE SPACES TO ws-rec, ws-recarr
+               MOVE SPACE TO mod-answer
+               GO TO L-REWRITE.
+
+           IF ind-arr GREATER THAN 85248
+               MOVE 1 TO ind-arr.
+
+           IF rec-arr(ind-rec) = wheel-mixed(ind-arr)
+               MOVE ind-arr TO comp-informations(ind-rec)
+               ADD 1 TO ind-rec
+               GO TO CIPHER.
+
+           ADD 1 TO ind-arr.
+           GO TO CIPHER.
+
+       DECIPHER.
+           IF ind-rec GREATER THAN 210 AND list-answer = '1'
+               MOVE ws-recarr TO ws-rec
+               MOVE 1 TO ind-rec
+               IF ws-list-category NOT = SPACES
+                       AND category NOT = ws-list-category
+                   GO TO LIST
+               ELSE
+                   GO TO SEE-RESEARCH.
+           IF ind-rec GREATER THAN 210 AND res-answer = '1'
+               MOVE ws-recarr TO ws-rec
+               MOVE 1 TO ind-rec
+               GO TO SEE-RESEARCH.
+           IF ind-rec GREATER THAN 210 AND mod-answer = '1'
+               MOVE ws-recarr TO ws-rec
+               MOVE 1 TO ind-rec
+               GO TO L-MODIFY.
+           IF ind-rec GREATER THAN 210 AND del-answer = '1'
+               MOVE ws-recarr TO ws-rec
+               MOVE 1 TO ind-rec
+               GO TO SEE-RESEARCH.
+           IF ind-rec GREATER THAN 210 AND email-answer = '1'
+               MOVE ws-recarr TO ws-rec
+               MOVE 1 TO ind-rec
+               GO TO SEE-RESEARCH.
+           IF ind-rec GREATER THAN 210 AND report-answer = '1'
+               MOVE ws-recarr TO ws-rec
+               MOVE 1 TO ind-rec
+               GO TO REPORT-WRITE-LINE.
+           IF ind-rec GREATER THAN 210 AND wild-answer = '1'
+               MOVE ws-recarr TO ws-rec
+               MOVE 1 TO ind-rec
+               GO TO SEE-RESEARCH.
+
+           MOVE comp-informations(ind-rec) TO ind-arr.
+           MOVE wheel-mixed(ind-arr) TO rec-arr(ind-rec).
+           ADD 1 TO ind-rec.
+           GO TO DECIPHER.
+
+
+       EMAIL-SEARCH-ASK.
+           DISPLAY scr.
+           DISPLAY sc-email-research.
+           ACCEPT sc-email-research.
+           MOVE ws-mail TO ws-search-mail.
+           GO TO EMAIL-SEARCH-START.
+
+       EMAIL-SEARCH-START.
+           MOVE ws-search-mail TO idx-mail.
+           MOVE LOW-VALUES TO idx-site.
+           MOVE LOW-VALUES TO idx-account.
+           START email-index KEY NOT LESS idx-key INVALID KEY
+               DISPLAY scr
+               DISPLAY sc-notfound
+               ACCEPT OMITTED
+               MOVE SPACES TO email-answer, ws-mail, ws-search-mail
+               GO TO MAIN-MENU.
+
+           GO TO EMAIL-SEARCH-READ.
+
+       EMAIL-SEARCH-READ.
+           READ email-index NEXT AT END
+               DISPLAY scr
+               DISPLAY sc-eof
+               ACCEPT OMITTED
+               MOVE SPACES TO email-answer, ws-mail, ws-search-mail,
+                              site-name, account-label, ws-rec,
+                              ws-recarr
+               GO TO MAIN-MENU.
+
+           IF idx-mail NOT = ws-search-mail
+               DISPLAY scr
+               DISPLAY sc-eof
+               ACCEPT OMITTED
+               MOVE SPACES TO email-answer, ws-mail, ws-search-mail,
+                              site-name, account-label, ws-rec,
+                              ws-recarr
+               GO TO MAIN-MENU.
+
+           MOVE idx-site TO site-name.
+           MOVE idx-account TO account-label.
+           READ informations INVALID KEY
+               GO TO EMAIL-SEARCH-READ.
+
+           MOVE 'FIND' TO ws-audit-action.
+           PERFORM AUDIT-WRITE 1 TIMES.
+
+           GO TO DECIPHER.
+
+
+       WILDCARD-SEARCH-ASK.
+           MOVE SPACES TO ws-wild-search.
+           DISPLAY scr.
+           DISPLAY sc-wild-research.
+           ACCEPT sc-wild-research.
+           MOVE 0 TO ws-wild-len.
+           INSPECT ws-wild-search TALLYING ws-wild-len
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF ws-wild-len = 0
+               MOVE 40 TO ws-wild-len.
+
+           MOVE SPACES TO site-name, account-label.
+           MOVE ws-wild-search TO site-name.
+           CLOSE informations.
+           OPEN INPUT informations.
+           START informations KEY NOT LESS site-name INVALID KEY
+               DISPLAY scr
+               DISPLAY sc-notfound
+               ACCEPT OMITTED
+               MOVE SPACES TO wild-answer, ws-wild-search, site-name,
+                              account-label
+               CLOSE informations, OPEN I-O informations
+               GO TO MAIN-MENU.
+
+           GO TO WILDCARD-SEARCH-READ.
+
+       WILDCARD-SEARCH-READ.
+           READ informations NEXT AT END
+               DISPLAY scr
+               DISPLAY sc-eof
+               ACCEPT OMITTED
+               MOVE SPACES TO wild-answer, ws-wild-search, site-name,
+                              account-label, ws-rec, ws-recarr
+               CLOSE informations, OPEN I-O informations
+               GO TO MAIN-MENU.
+
+           IF site-name(1:ws-wild-len) NOT =
+                              ws-wild-search(1:ws-wild-len)
+               DISPLAY scr
+               DISPLAY sc-eof
+               ACCEPT OMITTED
+               MOVE SPACES TO wild-answer, ws-wild-search, site-name,
+                              account-label, ws-rec, ws-recarr
+               CLOSE informations, OPEN I-O informations
+               GO TO MAIN-MENU.
+
+           MOVE 'FIND' TO ws-audit-action.
+           PERFORM AUDIT-WRITE 1 TIMES.
+
+           GO TO DECIPHER.
+
+
+       REPORT-INIT.
+           CLOSE informations.
+           OPEN INPUT informations.
+           OPEN OUTPUT report-file.
+           MOVE 1 TO ws-page-no.
+           MOVE 0 TO ws-rep-line-no.
+           MOVE 0 TO ws-rep-count.
+           GO TO REPORT-READ.
+
+       REPORT-READ.
+           READ informations NEXT AT END
+               GO TO REPORT-DONE.
+
+           GO TO DECIPHER.
+
+       REPORT-HEADER.
+           IF ws-page-no NOT = 1
+               MOVE SPACES TO report-line
+               WRITE report-line AFTER ADVANCING PAGE.
+
+           MOVE SPACES TO report-line.
+           IF exp-answer = '1'
+               STRING 'PASSWORD EXPIRATION REPORT' DELIMITED BY SIZE
+                      '   PAGE: ' DELIMITED BY SIZE
+                      ws-page-no DELIMITED BY SIZE
+                  INTO report-line
+           ELSE
+               STRING 'VAULT INVENTORY REPORT' DELIMITED BY SIZE
+                      '   PAGE: ' DELIMITED BY SIZE
+                      ws-page-no DELIMITED BY SIZE
+                  INTO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           IF exp-answer = '1'
+               STRING 'SITE NAME' DELIMITED BY SIZE
+                      '                                ACCOUNT'
+                          DELIMITED BY SIZE
+                      '              AGE(DAYS)' DELIMITED BY SIZE
+                  INTO report-line
+           ELSE
+               STRING 'SITE NAME' DELIMITED BY SIZE
+                      '                                ACCOUNT'
+                          DELIMITED BY SIZE
+                      '              NAME                 EMAIL'
+                          DELIMITED BY SIZE
+                      '                         PASSWORD'
+                          DELIMITED BY SIZE
+                  INTO report-line.
+           WRITE report-line.
+           ADD 1 TO ws-page-no.
+           MOVE 3 TO ws-rep-line-no.
+           EXIT.
+
+       REPORT-WRITE-LINE.
+           IF exp-answer = '1'
+               ACCEPT ws-today-date FROM DATE YYYYMMDD
+               COMPUTE ws-today-int =
+                       FUNCTION INTEGER-OF-DATE(ws-today-date)
+               COMPUTE ws-changed-int =
+                       FUNCTION INTEGER-OF-DATE(pasw-changed-date)
+               COMPUTE ws-age-days = ws-today-int - ws-changed-int
+               IF ws-age-days LESS THAN ws-expire-days
+                   GO TO REPORT-READ.
+
+           IF ws-rep-line-no = 0
+               PERFORM REPORT-HEADER 1 TIMES.
+
+           MOVE SPACES TO report-line.
+           IF exp-answer = '1'
+               STRING site-name DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      account-label DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      ws-age-days DELIMITED BY SIZE
+                  INTO report-line
+           ELSE
+               STRING site-name DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      account-label DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      ws-name DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      ws-mail DELIMITED BY SIZE
+                      ' ****** ' DELIMITED BY SIZE
+                  INTO report-line.
+           WRITE report-line.
+
+           ADD 1 TO ws-rep-line-no, ws-rep-count.
+           IF ws-rep-line-no GREATER ws-rep-lines-per-page
+               MOVE 0 TO ws-rep-line-no.
+
+           GO TO REPORT-READ.
+
+       REPORT-DONE.
+           CLOSE report-file, informations.
+           OPEN I-O informations.
+           DISPLAY scr.
+           DISPLAY sc-report-done.
+           ACCEPT OMITTED.
+           MOVE SPACES TO report-answer, exp-answer, ws-rec, ws-recarr,
+                          site-name, account-label.
+           MOVE 1 TO ws-page-no.
+           MOVE 0 TO ws-rep-line-no, ws-rep-count.
+           GO TO MAIN-MENU.
+
+
+       REKEY-ASK.
+           DISPLAY scr.
+           DISPLAY sc-rekey.
+           ACCEPT sc-rekey.
+
+           IF ws-new-key = SPACE OR SPACES
+               GO TO REKEY-ASK.
+
+           MOVE ws-wheel-mixed TO ws-old-wheel-mixed.
+           MOVE ws-new-key TO ws-key.
+           PERFORM CIF-GEN 1 TIMES.
+
+           GO TO REKEY-BUILD-VERIFY.
+
+       REKEY-BUILD-VERIFY.
+           MOVE ws-key TO ws-arr-psw.
+           MOVE 1 TO ind-psw, ind-arr.
+
+       REKEY-FIND-PSW.
+           IF ind-psw GREATER 20
+               GO TO REKEY-WRITE-SETTINGS.
+
+           IF ind-arr GREATER 85248
+               MOVE 1 TO ind-arr.
+
+           IF arr-psw(ind-psw) = wheel-mixed(ind-arr)
+               MOVE ind-arr TO psw(ind-psw)
+               ADD 1 TO ind-psw, ind-arr
+               GO TO REKEY-FIND-PSW.
+
+           ADD 1 TO ind-arr.
+           GO TO REKEY-FIND-PSW.
+
+       REKEY-WRITE-SETTINGS.
+           CLOSE settings.
+           OPEN OUTPUT settings.
+           WRITE rec-imp.
+           CLOSE settings.
+
+       REKEY-RECORDS-INIT.
+           CLOSE informations.
+           OPEN I-O informations.
+           GO TO REKEY-READ.
+
+       REKEY-READ.
+           READ informations NEXT AT END
+               GO TO REKEY-BIN-INIT.
+
+           MOVE 1 TO ind-rec.
+           GO TO REKEY-DECIPHER.
+
+       REKEY-DECIPHER.
+           IF ind-rec GREATER THAN 210
+               MOVE 1 TO ind-rec
+               GO TO REKEY-CIPHER.
+
+           MOVE comp-informations(ind-rec) TO ind-arr.
+           MOVE old-wheel-mixed(ind-arr) TO rec-arr(ind-rec).
+           ADD 1 TO ind-rec.
+           GO TO REKEY-DECIPHER.
+
+       REKEY-CIPHER.
+           IF ind-rec GREATER THAN 210
+               REWRITE rec INVALID KEY
+                   DISPLAY ' REKEY ERROR!? '
+               END-REWRITE
+               MOVE 1 TO ind-rec, ind-arr
+               GO TO REKEY-READ.
+
+           IF ind-arr GREATER THAN 85248
+               MOVE 1 TO ind-arr.
+
+           IF rec-arr(ind-rec) = wheel-mixed(ind-arr)
+               MOVE ind-arr TO comp-informations(ind-rec)
+               ADD 1 TO ind-rec
+               GO TO REKEY-CIPHER.
+
+           ADD 1 TO ind-arr.
+           GO TO REKEY-CIPHER.
+
+      * The recycle bin is enciphered under the same wheel-mixed as
+      * INFORMATIONS, so a rekey has to re-cipher it too, or anything
+      * already in the bin becomes undecipherable garbage on restore.
+       REKEY-BIN-INIT.
+           CLOSE deleted-informations.
+           OPEN I-O deleted-informations.
+           GO TO REKEY-BIN-READ.
+
+       REKEY-BIN-READ.
+           READ deleted-informations NEXT AT END
+               GO TO REKEY-DONE.
+
+           MOVE 1 TO ind-rec.
+           GO TO REKEY-BIN-DECIPHER.
+
+       REKEY-BIN-DECIPHER.
+           IF ind-rec GREATER THAN 210
+               MOVE 1 TO ind-rec
+               GO TO REKEY-BIN-CIPHER.
+
+           MOVE del-comp-informations(ind-rec) TO ind-arr.
+           MOVE old-wheel-mixed(ind-arr) TO rec-arr(ind-rec).
+           ADD 1 TO ind-rec.
+           GO TO REKEY-BIN-DECIPHER.
+
+       REKEY-BIN-CIPHER.
+           IF ind-rec GREATER THAN 210
+               REWRITE del-rec INVALID KEY
+                   DISPLAY ' REKEY ERROR!? '
+               END-REWRITE
+               MOVE 1 TO ind-rec, ind-arr
+               GO TO REKEY-BIN-READ.
+
+           IF ind-arr GREATER THAN 85248
+               MOVE 1 TO ind-arr.
+
+           IF rec-arr(ind-rec) = wheel-mixed(ind-arr)
+               MOVE ind-arr TO del-comp-informations(ind-rec)
+               ADD 1 TO ind-rec
+               GO TO REKEY-BIN-CIPHER.
+
+           ADD 1 TO ind-arr.
+           GO TO REKEY-BIN-CIPHER.
+
+       REKEY-DONE.
+           CLOSE informations, deleted-informations.
+           OPEN I-O informations.
+           OPEN I-O deleted-informations.
+           MOVE SPACES TO ws-new-key, ws-recarr.
+           DISPLAY scr.
+           DISPLAY sc-rekey-done.
+           ACCEPT OMITTED.
+           GO TO MAIN-MENU.
+
+
+       BIN-BROWSE-INIT.
+           CLOSE deleted-informations.
+           OPEN INPUT deleted-informations.
+           GO TO BIN-BROWSE-READ.
+
+       BIN-BROWSE-READ.
+           READ deleted-informations NEXT AT END
+               DISPLAY scr
+               DISPLAY sc-eof
+               ACCEPT OMITTED
+               MOVE SPACES TO bin-answer, site-name, account-label
+               CLOSE deleted-informations
+               OPEN I-O deleted-informations
+               GO TO MAIN-MENU.
+
+           DISPLAY scr.
+           DISPLAY sc-bin-rec.
+           ACCEPT sc-bin-rec.
+
+           IF answer = 'y' OR 'Y'
+               MOVE SPACE TO answer
+               CLOSE deleted-informations
+               OPEN I-O deleted-informations
+               PERFORM BIN-RESTORE 1 TIMES
+               MOVE SPACES TO bin-answer, site-name, account-label
+               GO TO MAIN-MENU.
+
+           IF answer = 's' OR 'S'
+               MOVE SPACES TO bin-answer, answer, site-name,
+                              account-label
+               CLOSE deleted-informations
+               OPEN I-O deleted-informations
+               GO TO MAIN-MENU.
+
+           MOVE SPACE TO answer.
+           GO TO BIN-BROWSE-READ.
+
+       BIN-RESTORE.
+           MOVE del-site-name TO site-name.
+           MOVE del-account-label TO account-label.
+           MOVE del-pasw-changed-date TO pasw-changed-date.
+           MOVE 1 TO ind-rec.
+           PERFORM BIN-COPY-TO-MAIN 1 TIMES.
+
+           WRITE rec
+               INVALID KEY
+                   DISPLAY ' ALREADY EXISTS - NOT RESTORED '
+                   ACCEPT OMITTED
+               NOT INVALID KEY
+                   MOVE 1 TO ind-rec
+                   PERFORM BIN-DECIPHER-FOR-MAIL 1 TIMES
+                   MOVE ws-mail TO idx-mail
+                   MOVE site-name TO idx-site
+                   MOVE account-label TO idx-account
+                   WRITE idx-rec INVALID KEY CONTINUE
+                   DELETE deleted-informations INVALID KEY CONTINUE
+           END-WRITE.
+
+           MOVE SPACES TO site-name, account-label, ws-rec, ws-recarr.
+           EXIT.
+
+       BIN-COPY-TO-MAIN.
+           IF ind-rec GREATER THAN 210
+               MOVE 1 TO ind-rec
+               EXIT.
+
+           MOVE del-comp-informations(ind-rec)
+               TO comp-informations(ind-rec).
+           ADD 1 TO ind-rec.
+           GO TO BIN-COPY-TO-MAIN.
+
+       BIN-DECIPHER-FOR-MAIL.
+           IF ind-rec GREATER THAN 210
+               MOVE ws-recarr TO ws-rec
+               EXIT.
+
+           MOVE comp-informations(ind-rec) TO ind-arr.
+           MOVE wheel-mixed(ind-arr) TO rec-arr(ind-rec).
+           ADD 1 TO ind-rec.
+           GO TO BIN-DECIPHER-FOR-MAIL.
+
+
+       VERIFY-KEY.
+           IF ws-key = SPACE OR SPACES
+               DISPLAY scr
+               DISPLAY sc-beginning
+               ACCEPT sc-beginning
+               GO TO VERIFY-KEY.
+
+           DISPLAY scr, sc-cifgen.
+           MOVE ws-key TO ws-arr-psw.
+           OPEN INPUT wheel.
+           IF fs-wheel NOT = '00'
+               GO TO VAULT-INTEGRITY-FAIL.
+
+           GO TO READ-WHEEL.
+
+
+       ADD-ROW-LEFT.
+           ADD 1 TO ws-line.
+           DISPLAY row-left.
+       ADD-ROW-RIGHT.
+           ADD 1 TO ws-line.
+           DISPLAY row-right.
+
+
+       END-PROGRAM.
+           STOP RUN.
+       END PROGRAM MANAGER.
